@@ -0,0 +1,72 @@
+       program-id. Driver1.
+
+       ENVIRONMENT DIVISION.
+
+       data division.
+       working-storage section.
+       01 WS-DAY-LIST-DATA.
+           05 FILLER               PIC X(20) VALUE
+               "08040805080608070808".
+       01 WS-DAY-LIST REDEFINES WS-DAY-LIST-DATA.
+           05 WS-DAY-SUFFIX        PIC X(4) OCCURS 5 TIMES.
+
+       01 WS-DAY-COUNT              pic 9 VALUE 5.
+       01 WS-IDX                    pic 9 VALUE 1.
+
+       01 WS-PROGRAM1-PATH          pic X(40) VALUE "./program1".
+       01 WS-CURRENT-MASTER         pic X(40) VALUE "master.txt".
+       01 WS-TRANS-FILENAME         pic X(40) VALUE SPACES.
+       01 WS-OUTPUT-FILENAME        pic X(40) VALUE SPACES.
+       01 WS-COMMAND-LINE           pic X(200) VALUE SPACES.
+
+       procedure division.
+
+       100-MAIN.
+           perform varying WS-IDX from 1 by 1 until WS-IDX >
+               WS-DAY-COUNT
+               perform 200-RUN-ONE-DAY
+           end-perform
+
+           stop run.
+
+       200-RUN-ONE-DAY.
+           move spaces to WS-COMMAND-LINE
+           move spaces to WS-TRANS-FILENAME
+           move spaces to WS-OUTPUT-FILENAME
+           string "TRANS" WS-DAY-SUFFIX(WS-IDX) ".TXT"
+               delimited by size into WS-TRANS-FILENAME
+           string "OUTPUT" WS-DAY-SUFFIX(WS-IDX) ".TXT"
+               delimited by size into WS-OUTPUT-FILENAME
+
+           if WS-IDX = 1
+               string WS-PROGRAM1-PATH delimited by space
+                   " " delimited by size
+                   WS-CURRENT-MASTER delimited by space
+                   " " delimited by size
+                   WS-TRANS-FILENAME delimited by space
+                   " " delimited by size
+                   WS-OUTPUT-FILENAME delimited by space
+                   into WS-COMMAND-LINE
+           else
+               string WS-PROGRAM1-PATH delimited by space
+                   " CHAIN " delimited by size
+                   WS-CURRENT-MASTER delimited by space
+                   " " delimited by size
+                   WS-TRANS-FILENAME delimited by space
+                   " " delimited by size
+                   WS-OUTPUT-FILENAME delimited by space
+                   into WS-COMMAND-LINE
+           end-if
+
+           display "DRIVER1: day " WS-DAY-SUFFIX(WS-IDX)
+               " -> " WS-COMMAND-LINE
+           call "SYSTEM" using WS-COMMAND-LINE
+
+           if RETURN-CODE not = 0
+               display "DRIVER1: day " WS-DAY-SUFFIX(WS-IDX)
+                   " FAILED (RETURN-CODE " RETURN-CODE
+                   ") -- HALTING CHAIN, NOT ADVANCING MASTER"
+               stop run
+           end-if
+
+           move WS-OUTPUT-FILENAME to WS-CURRENT-MASTER.
