@@ -1,80 +1,433 @@
        program-id. Program1.
-       
+
        ENVIRONMENT DIVISION.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT MASTER-FILE ASSIGN TO "master.txt"
+           SELECT MASTER-FILE ASSIGN TO DYNAMIC WS-MASTER-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TRANS-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL REPORT-FILE ASSIGN TO DYNAMIC
+               WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL EXCEPTION-FILE ASSIGN TO "EXCEPTIONS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TRANS-FILE ASSIGN TO "trans.txt"
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT REPORT-FILE ASSIGN TO "OUTPUT.TXT"
+           SELECT OPTIONAL REJECT-FILE ASSIGN TO "REJECTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL LISTING-FILE ASSIGN TO "LISTING.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        data division.
        FILE SECTION.
        FD MASTER-FILE.
            01 MASTER-REC.
-               05 M-PROD-ID            PIC XX.
+               05 M-PROD-ID            PIC X(4).
                05 M-DESC               PIC X(15).
                05 M-QT                 PIC 99.
-               
+
        FD TRANS-FILE.
            01 TRANS-REC.
                05 T-DATE               PIC 9(8).
-               05 T-PROD-ID            PIC xx.
+               05 T-PROD-ID            PIC X(4).
                05 T-QT                 PIC 99.
                05 T-ACTION             PIC X.
-       
+               05 T-DESC               PIC X(15).
+
        FD REPORT-FILE.
            01 REPORT-REC.
-               05 R-PROD-ID            PIC XX.
+               05 R-PROD-ID            PIC X(4).
                05 R-DESC               PIC X(15).
                05 R-QT                 PIC 99.
-           
+
+       FD EXCEPTION-FILE.
+           01 EXCEPTION-REC.
+               05 EX-PROD-ID           PIC X(4).
+               05 EX-DATE              PIC 9(8).
+               05 EX-ACTION            PIC X.
+               05 EX-QT                PIC 99.
+               05 EX-REASON            PIC X(17).
+
+       FD AUDIT-FILE.
+           01 AUDIT-REC.
+               05 AUD-DATE             PIC 9(8).
+               05 AUD-PROD-ID          PIC X(4).
+               05 AUD-ACTION           PIC X.
+               05 AUD-OLD-QT           PIC 99.
+               05 AUD-TRANS-QT         PIC 99.
+               05 AUD-NEW-QT           PIC 99.
+
+       FD CHECKPOINT-FILE.
+           01 CHECKPOINT-REC.
+               05 CKPT-LAST-KEY        PIC X(4).
+               05 CKPT-COUNT           PIC 9(6).
+
+       FD REJECT-FILE.
+           01 REJECT-REC.
+               05 REJ-DATE             PIC 9(8).
+               05 REJ-PROD-ID          PIC X(4).
+               05 REJ-REQ-QT           PIC 99.
+               05 REJ-ON-HAND-QT       PIC 99.
+
+       FD LISTING-FILE.
+           01 LISTING-REC              PIC X(80).
+
        working-storage section.
        01 EOF                          pic X VALUE "N".
-       
-       01 WS-CONTROL-KEY               pic 99.
-       
+
+       01 WS-CONTROL-KEY               pic X(4).
+
        01 WS-ALLOCATED-SWITCH          pic X.
-       
+
+       01 WS-EXCEPTION-REASON          pic X(17).
+
+       01 WS-AUDIT-OLD-QT              pic 99.
+       01 WS-AUDIT-NEW-QT              pic 99.
+
+       01 WS-ARG-NUM                   pic 9 VALUE 1.
+       01 WS-COMMAND-ARG               pic X(40).
+
+       01 WS-MASTER-FILENAME           pic X(40) VALUE "master.txt".
+       01 WS-TRANS-FILENAME            pic X(40) VALUE "trans.txt".
+       01 WS-REPORT-FILENAME           pic X(40) VALUE "OUTPUT.TXT".
+
+       01 WS-INQUIRE-SWITCH            pic X VALUE "N".
+           88 INQUIRE-REQUESTED              VALUE "Y".
+       01 WS-INQUIRE-PROD-ID           pic X(4) VALUE SPACES.
+       01 WS-FOUND-SWITCH              pic X VALUE "N".
+
+       01 WS-RESTART-SWITCH            pic X VALUE "N".
+           88 RESTART-REQUESTED              VALUE "Y".
+       01 WS-RESTART-KEY               pic X(4) VALUE SPACES.
+
+       01 WS-CHAIN-SWITCH              pic X VALUE "N".
+           88 CHAIN-REQUESTED                VALUE "Y".
+
+       01 WS-INQUIRE-ARG-NUM           pic 9(4) VALUE ZERO.
+
+       01 WS-REPORT-WRITE-COUNT        pic 9(6) VALUE ZERO.
+
+       01 WS-MASTER-EOF-SWITCH         pic X VALUE "N".
+           88 MASTER-EOF                     VALUE "Y".
+       01 WS-TRANS-EOF-SWITCH          pic X VALUE "N".
+           88 TRANS-EOF                      VALUE "Y".
+
+       01 WS-MASTER-READ-CT            pic 9(6) VALUE ZERO.
+       01 WS-MASTER-SKIPPED-CT         pic 9(6) VALUE ZERO.
+       01 WS-ADD-CT                    pic 9(6) VALUE ZERO.
+       01 WS-UPDATE-CT                 pic 9(6) VALUE ZERO.
+       01 WS-DELETE-CT                 pic 9(6) VALUE ZERO.
+       01 WS-REJECTED-CT               pic 9(6) VALUE ZERO.
+
+       01 WS-COUNTING-SWITCH           pic X VALUE "Y".
+
+       01 WS-RUN-DATE.
+           05 WS-RUN-YYYY               pic 9(4).
+           05 WS-RUN-MM                 pic 99.
+           05 WS-RUN-DD                 pic 99.
+       01 WS-RUN-DATE-DISPLAY          pic X(10).
+
+       01 WS-LISTING-PAGE-NUM          pic 9(4) VALUE ZERO.
+       01 WS-LISTING-LINE-CT           pic 99 VALUE ZERO.
+       01 WS-LISTING-LINES-PER-PAGE    pic 99 VALUE 50.
+       01 WS-LISTING-GRAND-TOTAL       pic 9(7) VALUE ZERO.
+
+       01 WS-LISTING-HEADING-1.
+           05 FILLER                   pic X(11) VALUE
+               "RUN DATE: ".
+           05 WH1-RUN-DATE             pic X(10).
+           05 FILLER                   pic X(10) VALUE SPACES.
+           05 FILLER                   pic X(6) VALUE "PAGE: ".
+           05 WH1-PAGE-NUM             pic ZZZ9.
+
+       01 WS-LISTING-HEADING-2.
+           05 FILLER                   pic X(17) VALUE
+               "INVENTORY LISTING".
+
+       01 WS-LISTING-HEADING-3.
+           05 FILLER                   pic X(10) VALUE "PRODUCT ID".
+           05 FILLER                   pic X(5)  VALUE SPACES.
+           05 FILLER                   pic X(15) VALUE "DESCRIPTION".
+           05 FILLER                   pic X(5)  VALUE SPACES.
+           05 FILLER                   pic X(3)  VALUE "QTY".
+
+       01 WS-LISTING-DETAIL-LINE.
+           05 WD-PROD-ID                pic X(10).
+           05 FILLER                    pic X(5)  VALUE SPACES.
+           05 WD-DESC                   pic X(15).
+           05 FILLER                    pic X(5)  VALUE SPACES.
+           05 WD-QT                     pic ZZ9.
+
+       01 WS-LISTING-TOTAL-LINE.
+           05 FILLER                    pic X(15) VALUE
+               "GRAND TOTAL QTY".
+           05 FILLER                    pic X(5)  VALUE SPACES.
+           05 WT-GRAND-TOTAL            pic Z,ZZZ,ZZ9.
+
        procedure division.
 
        100-MAIN.
-           open input MASTER-FILE, TRANS-FILE
-               output REPORT-FILE.
-               
-           perform 125-READ-MASTER
-           perform 150-READ-TRANS
-           perform 175-CONTROL-KEY
-           perform 200-COMPARE UNTIL T-PROD-ID = "99" AND M-PROD-ID = "99"
-           
+           perform 105-PARSE-ARGUMENTS
+
+           if INQUIRE-REQUESTED
+               perform 800-INQUIRE-MODE
+           else
+               perform 110-OPEN-FILES
+
+               if RESTART-REQUESTED
+                   move "N" to WS-COUNTING-SWITCH
+               else
+                   move "Y" to WS-COUNTING-SWITCH
+               end-if
+
+               perform 125-READ-MASTER
+               perform 150-READ-TRANS
+               if RESTART-REQUESTED
+                   perform 115-SKIP-TO-RESTART-KEY
+                   move "Y" to WS-COUNTING-SWITCH
+               end-if
+               perform 120-SET-RUN-DATE
+               perform 175-CONTROL-KEY
+               perform 200-COMPARE UNTIL TRANS-EOF AND MASTER-EOF
+
+               perform 950-CONTROL-TOTALS
+
+               close MASTER-FILE
+                   TRANS-FILE
+                   REPORT-FILE
+                   EXCEPTION-FILE
+                   AUDIT-FILE
+                   CHECKPOINT-FILE
+                   REJECT-FILE
+                   LISTING-FILE
+           end-if.
+
+           stop run.
+
+
+       105-PARSE-ARGUMENTS.
+           move spaces to WS-COMMAND-ARG
+           display WS-ARG-NUM upon argument-number
+           accept WS-COMMAND-ARG from argument-value
+               on exception move spaces to WS-COMMAND-ARG
+           end-accept
+           if WS-COMMAND-ARG = "RESTART"
+               move "Y" to WS-RESTART-SWITCH
+               perform 107-READ-LAST-CHECKPOINT
+               move spaces to WS-COMMAND-ARG
+               move 2 to WS-ARG-NUM
+               display WS-ARG-NUM upon argument-number
+               accept WS-COMMAND-ARG from argument-value
+                   on exception move spaces to WS-COMMAND-ARG
+               end-accept
+               if WS-COMMAND-ARG not = spaces
+                   move WS-COMMAND-ARG to WS-MASTER-FILENAME
+               end-if
+               move spaces to WS-COMMAND-ARG
+               move 3 to WS-ARG-NUM
+               display WS-ARG-NUM upon argument-number
+               accept WS-COMMAND-ARG from argument-value
+                   on exception move spaces to WS-COMMAND-ARG
+               end-accept
+               if WS-COMMAND-ARG not = spaces
+                   move WS-COMMAND-ARG to WS-TRANS-FILENAME
+               end-if
+               move spaces to WS-COMMAND-ARG
+               move 4 to WS-ARG-NUM
+               display WS-ARG-NUM upon argument-number
+               accept WS-COMMAND-ARG from argument-value
+                   on exception move spaces to WS-COMMAND-ARG
+               end-accept
+               if WS-COMMAND-ARG not = spaces
+                   move WS-COMMAND-ARG to WS-REPORT-FILENAME
+               end-if
+           else
+               if WS-COMMAND-ARG = "INQUIRE"
+                   move "Y" to WS-INQUIRE-SWITCH
+                   move spaces to WS-COMMAND-ARG
+                   move 2 to WS-ARG-NUM
+                   display WS-ARG-NUM upon argument-number
+                   accept WS-COMMAND-ARG from argument-value
+                       on exception move spaces to WS-COMMAND-ARG
+                   end-accept
+                   move ZERO to WS-INQUIRE-ARG-NUM
+                   move WS-COMMAND-ARG to WS-INQUIRE-ARG-NUM
+                   move WS-INQUIRE-ARG-NUM to WS-INQUIRE-PROD-ID
+                   move spaces to WS-COMMAND-ARG
+                   move 3 to WS-ARG-NUM
+                   display WS-ARG-NUM upon argument-number
+                   accept WS-COMMAND-ARG from argument-value
+                       on exception move spaces to WS-COMMAND-ARG
+                   end-accept
+                   if WS-COMMAND-ARG not = spaces
+                       move WS-COMMAND-ARG to WS-MASTER-FILENAME
+                   end-if
+               else
+                   if WS-COMMAND-ARG = "CHAIN"
+                       move "Y" to WS-CHAIN-SWITCH
+                       move spaces to WS-COMMAND-ARG
+                       move 2 to WS-ARG-NUM
+                       display WS-ARG-NUM upon argument-number
+                       accept WS-COMMAND-ARG from argument-value
+                           on exception move spaces to WS-COMMAND-ARG
+                       end-accept
+                       if WS-COMMAND-ARG not = spaces
+                           move WS-COMMAND-ARG to WS-MASTER-FILENAME
+                       end-if
+                       move spaces to WS-COMMAND-ARG
+                       move 3 to WS-ARG-NUM
+                       display WS-ARG-NUM upon argument-number
+                       accept WS-COMMAND-ARG from argument-value
+                           on exception move spaces to WS-COMMAND-ARG
+                       end-accept
+                       if WS-COMMAND-ARG not = spaces
+                           move WS-COMMAND-ARG to WS-TRANS-FILENAME
+                       end-if
+                       move spaces to WS-COMMAND-ARG
+                       move 4 to WS-ARG-NUM
+                       display WS-ARG-NUM upon argument-number
+                       accept WS-COMMAND-ARG from argument-value
+                           on exception move spaces to WS-COMMAND-ARG
+                       end-accept
+                       if WS-COMMAND-ARG not = spaces
+                           move WS-COMMAND-ARG to WS-REPORT-FILENAME
+                       end-if
+                   else
+                       if WS-COMMAND-ARG not = spaces
+                           move WS-COMMAND-ARG to WS-MASTER-FILENAME
+                           move spaces to WS-COMMAND-ARG
+                           move 2 to WS-ARG-NUM
+                           display WS-ARG-NUM upon argument-number
+                           accept WS-COMMAND-ARG from argument-value
+                               on exception
+                                   move spaces to WS-COMMAND-ARG
+                           end-accept
+                           if WS-COMMAND-ARG not = spaces
+                               move WS-COMMAND-ARG to WS-TRANS-FILENAME
+                           end-if
+                           move spaces to WS-COMMAND-ARG
+                           move 3 to WS-ARG-NUM
+                           display WS-ARG-NUM upon argument-number
+                           accept WS-COMMAND-ARG from argument-value
+                               on exception
+                                   move spaces to WS-COMMAND-ARG
+                           end-accept
+                           if WS-COMMAND-ARG not = spaces
+                               move WS-COMMAND-ARG to WS-REPORT-FILENAME
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+       800-INQUIRE-MODE.
+           open input MASTER-FILE
+           perform until MASTER-EOF or WS-FOUND-SWITCH = "Y"
+               read MASTER-FILE
+                   at end move "Y" to WS-MASTER-EOF-SWITCH
+                   not at end
+                       if M-PROD-ID = WS-INQUIRE-PROD-ID
+                           move "Y" to WS-FOUND-SWITCH
+                       end-if
+               end-read
+           end-perform
            close MASTER-FILE
-               TRANS-FILE
-               REPORT-FILE.
-               
-               stop run.
-               
-               
+           if WS-FOUND-SWITCH = "Y"
+               display "PRODUCT " WS-INQUIRE-PROD-ID ": " M-DESC
+                   " ON HAND: " M-QT
+           else
+               display "PRODUCT " WS-INQUIRE-PROD-ID
+                   " NOT FOUND ON MASTER"
+           end-if.
+
+       107-READ-LAST-CHECKPOINT.
+           move "N" to EOF
+           open input CHECKPOINT-FILE
+           read CHECKPOINT-FILE
+               at end move "Y" to EOF
+           end-read
+           perform until EOF = "Y"
+               move CKPT-LAST-KEY to WS-RESTART-KEY
+               read CHECKPOINT-FILE
+                   at end move "Y" to EOF
+               end-read
+           end-perform
+           close CHECKPOINT-FILE.
+
+       110-OPEN-FILES.
+           open input MASTER-FILE, TRANS-FILE
+           if RESTART-REQUESTED
+               open extend REPORT-FILE
+           else
+               open output REPORT-FILE
+           end-if
+
+           if RESTART-REQUESTED or CHAIN-REQUESTED
+               open extend EXCEPTION-FILE, AUDIT-FILE, REJECT-FILE,
+                   LISTING-FILE
+           else
+               open output EXCEPTION-FILE, AUDIT-FILE, REJECT-FILE,
+                   LISTING-FILE
+           end-if
+
+           if RESTART-REQUESTED
+               open extend CHECKPOINT-FILE
+           else
+               open output CHECKPOINT-FILE
+           end-if
+
+           move ZERO to WS-LISTING-PAGE-NUM
+           move 99 to WS-LISTING-LINE-CT.
+
+       120-SET-RUN-DATE.
+           if TRANS-EOF
+               move FUNCTION CURRENT-DATE(1:8) to WS-RUN-DATE
+           else
+               move T-DATE to WS-RUN-DATE
+           end-if
+           string WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YYYY
+               delimited by size into WS-RUN-DATE-DISPLAY.
+
+       115-SKIP-TO-RESTART-KEY.
+           perform until M-PROD-ID > WS-RESTART-KEY or MASTER-EOF
+               perform 125-READ-MASTER
+           end-perform
+           perform until T-PROD-ID > WS-RESTART-KEY or TRANS-EOF
+               perform 150-READ-TRANS
+           end-perform.
+
        125-READ-MASTER.
            read MASTER-FILE
-               at end move "99" to M-PROD-ID.
-       display MASTER-REC.
-       
+               at end
+                   move "Y" to WS-MASTER-EOF-SWITCH
+                   move HIGH-VALUES to M-PROD-ID
+               not at end
+                   if WS-COUNTING-SWITCH = "Y"
+                       add 1 to WS-MASTER-READ-CT
+                   else
+                       add 1 to WS-MASTER-SKIPPED-CT
+                   end-if
+           end-read.
+
        150-READ-TRANS.
            read TRANS-FILE
-               at end move "99" to T-PROD-ID.
-               
+               at end
+                   move "Y" to WS-TRANS-EOF-SWITCH
+                   move HIGH-VALUES to T-PROD-ID
+           end-read.
+
        175-CONTROL-KEY.
            if T-PROD-ID < M-PROD-ID
                move T-PROD-ID TO WS-CONTROL-KEY
-           else    
+           else
                move M-PROD-ID to WS-CONTROL-KEY
            end-if.
-           
-      
-       
+
+
        200-COMPARE.
            if M-PROD-ID = WS-CONTROL-KEY
                move "Y" to WS-ALLOCATED-SWITCH
@@ -82,55 +435,155 @@
            ELSE
                move "N" to WS-ALLOCATED-SWITCH
            END-IF
-           
-           perform 400-PROCESS-TRANSACTION UNTIL 
-               WS-CONTROL-KEY NOT EQUAL TO T-PROD-ID.
+
+           perform 400-PROCESS-TRANSACTION UNTIL
+               WS-CONTROL-KEY NOT EQUAL TO T-PROD-ID
+
            if WS-ALLOCATED-SWITCH = "Y"
-           write REPORT-REC.
+               write REPORT-REC
+               perform 180-CHECKPOINT
+               perform 910-WRITE-LISTING-DETAIL
+           end-if
            perform 175-control-key.
-       
-       
+
+       180-CHECKPOINT.
+           add 1 to WS-REPORT-WRITE-COUNT
+           move R-PROD-ID to CKPT-LAST-KEY
+           move WS-REPORT-WRITE-COUNT to CKPT-COUNT
+           write CHECKPOINT-REC.
+
+       900-WRITE-LISTING-HEADER.
+           add 1 to WS-LISTING-PAGE-NUM
+           move ZERO to WS-LISTING-LINE-CT
+           move WS-RUN-DATE-DISPLAY to WH1-RUN-DATE
+           move WS-LISTING-PAGE-NUM to WH1-PAGE-NUM
+           write LISTING-REC from WS-LISTING-HEADING-1
+           move spaces to LISTING-REC
+           write LISTING-REC
+           write LISTING-REC from WS-LISTING-HEADING-2
+           move spaces to LISTING-REC
+           write LISTING-REC
+           write LISTING-REC from WS-LISTING-HEADING-3.
+
+       910-WRITE-LISTING-DETAIL.
+           if WS-LISTING-LINE-CT >= WS-LISTING-LINES-PER-PAGE
+               perform 900-WRITE-LISTING-HEADER
+           end-if
+           move spaces to WS-LISTING-DETAIL-LINE
+           move R-PROD-ID to WD-PROD-ID
+           move R-DESC to WD-DESC
+           move R-QT to WD-QT
+           write LISTING-REC from WS-LISTING-DETAIL-LINE
+           add 1 to WS-LISTING-LINE-CT
+           add R-QT to WS-LISTING-GRAND-TOTAL.
+
+       960-WRITE-LISTING-FOOTER.
+           move spaces to LISTING-REC
+           write LISTING-REC
+           move WS-LISTING-GRAND-TOTAL to WT-GRAND-TOTAL
+           write LISTING-REC from WS-LISTING-TOTAL-LINE.
+
+
        300-CREATE-NEW-MASTER.
-       move MASTER-REC to REPORT-REC
+           move MASTER-REC to REPORT-REC
 
            perform 125-READ-MASTER.
-       
+
        400-PROCESS-TRANSACTION.
-       
-           if T-ACTION = "A" perform 500-ADD-RECORD
-           ELSE
-           if T-ACTION = "U" perform 700-UPDATE-RECORD
+
+           if T-ACTION = "A"
+               perform 500-ADD-RECORD
            ELSE
-           if T-ACTION = "D" perform 600-DELETE-RECORD
-           
-           END-IF.
-           
+               if T-ACTION = "U"
+                   perform 700-UPDATE-RECORD
+               ELSE
+                   if T-ACTION = "D"
+                       perform 600-DELETE-RECORD
+                   ELSE
+                       move "INVALID ACTION" to WS-EXCEPTION-REASON
+                       perform 450-LOG-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF
+
            perform 150-READ-TRANS.
-           
-         
+
+
        500-ADD-RECORD.
            if WS-ALLOCATED-SWITCH = "Y"
-
-       else
-           move "Y" to WS-ALLOCATED-SWITCH
-               move spaces to R-DESC
+               move "ALREADY ON MASTER" to WS-EXCEPTION-REASON
+               perform 450-LOG-EXCEPTION
+           else
+               move "Y" to WS-ALLOCATED-SWITCH
+               move T-DESC to R-DESC
                move T-PROD-ID to R-PROD-ID
-               move T-QT to R-QT.
-       
+               move T-QT to R-QT
+               add 1 to WS-ADD-CT
+           end-if.
+
+       450-LOG-EXCEPTION.
+           move T-PROD-ID to EX-PROD-ID
+           move T-DATE to EX-DATE
+           move T-ACTION to EX-ACTION
+           move T-QT to EX-QT
+           move WS-EXCEPTION-REASON to EX-REASON
+           write EXCEPTION-REC
+           add 1 to WS-REJECTED-CT.
+
        600-DELETE-RECORD.
-           if WS-ALLOCATED-SWITCH ="Y"
-           move "N" to WS-ALLOCATED-SWITCH.
-           
-       
+           if WS-ALLOCATED-SWITCH = "Y"
+               move R-QT to WS-AUDIT-OLD-QT
+               move zeros to WS-AUDIT-NEW-QT
+               perform 650-WRITE-AUDIT-RECORD
+               move "N" to WS-ALLOCATED-SWITCH
+               add 1 to WS-DELETE-CT
+           else
+               move "NOT ON MASTER" to WS-EXCEPTION-REASON
+               perform 450-LOG-EXCEPTION
+           end-if.
+
+       650-WRITE-AUDIT-RECORD.
+           move T-DATE to AUD-DATE
+           move T-PROD-ID to AUD-PROD-ID
+           move T-ACTION to AUD-ACTION
+           move WS-AUDIT-OLD-QT to AUD-OLD-QT
+           move T-QT to AUD-TRANS-QT
+           move WS-AUDIT-NEW-QT to AUD-NEW-QT
+           write AUDIT-REC.
+
        700-UPDATE-RECORD.
            if WS-ALLOCATED-SWITCH = "Y"
-               COMPUTE R-QT = M-QT - T-QT.
-  
-               
-               
-       
-       
-               
-        
-           
+               if T-QT > R-QT
+                   perform 750-LOG-REJECT
+               else
+                   move R-QT to WS-AUDIT-OLD-QT
+                   COMPUTE R-QT = R-QT - T-QT
+                   move R-QT to WS-AUDIT-NEW-QT
+                   perform 650-WRITE-AUDIT-RECORD
+                   add 1 to WS-UPDATE-CT
+               end-if
+           else
+               move "NOT ON MASTER" to WS-EXCEPTION-REASON
+               perform 450-LOG-EXCEPTION
+           end-if.
+
+       750-LOG-REJECT.
+           move T-DATE to REJ-DATE
+           move T-PROD-ID to REJ-PROD-ID
+           move T-QT to REJ-REQ-QT
+           move R-QT to REJ-ON-HAND-QT
+           write REJECT-REC
+           add 1 to WS-REJECTED-CT.
 
+       950-CONTROL-TOTALS.
+           perform 960-WRITE-LISTING-FOOTER
+           display "===== PROGRAM1 CONTROL TOTALS ====="
+           display "MASTER RECORDS READ    : " WS-MASTER-READ-CT
+           display "MASTER RECORDS SKIPPED : " WS-MASTER-SKIPPED-CT
+               " (RESTART -- already accounted for in an earlier run)"
+           display "ADDS APPLIED           : " WS-ADD-CT
+           display "UPDATES APPLIED        : " WS-UPDATE-CT
+           display "DELETES APPLIED        : " WS-DELETE-CT
+           display "TRANSACTIONS REJECTED  : " WS-REJECTED-CT
+           display "MASTER RECORDS WRITTEN : " WS-REPORT-WRITE-COUNT
+           display "====================================".
